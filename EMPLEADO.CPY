@@ -0,0 +1,11 @@
+       01 REG-EMPLEADO.
+          05 EMP-CODIGO           PIC 9(5).
+          05 EMP-NOMBRE           PIC X(30).
+          05 EMP-BASICO           PIC 9(7)V99.
+          05 EMP-HEXTRAS          PIC 99.
+          05 EMP-DESCUENTO-SS     PIC 9(7)V99.
+          05 EMP-DESCUENTO-OTROS  PIC 9(7)V99.
+          05 EMP-DEPTO            PIC 9(3).
+          05 EMP-ACTIVO           PIC X(01) VALUE 'S'.
+          88 EMP-ACTIVO-SI        VALUE 'S'.
+          88 EMP-ACTIVO-NO        VALUE 'N'.
