@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTEMP.
+       AUTHOR. TRONCOSO LEANDRO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TRANEMP ASSIGN TRANEMP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-TRANEMP.
+
+           SELECT EMPLEADOS ASSIGN EMP
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS EMP-CODIGO
+           FILE STATUS IS FS-EMPLEADO.
+
+           SELECT REPMANT ASSIGN REPMANT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-REPMANT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANEMP RECORDING MODE IS F
+                  DATA RECORD IS REG-TRANEMP.
+       01 REG-TRANEMP.
+          05 TRAN-TIPO            PIC X(01).
+             88 TRAN-ALTA         VALUE 'A'.
+             88 TRAN-CAMBIO       VALUE 'C'.
+             88 TRAN-BAJA         VALUE 'B'.
+          05 TRAN-CODIGO          PIC 9(5).
+          05 TRAN-NOMBRE          PIC X(30).
+          05 TRAN-BASICO          PIC 9(7)V99.
+          05 TRAN-HEXTRAS         PIC 99.
+          05 TRAN-DESCUENTO-SS    PIC 9(7)V99.
+          05 TRAN-DESCUENTO-OTROS PIC 9(7)V99.
+          05 TRAN-DEPTO           PIC 9(3).
+
+       FD EMPLEADOS RECORDING MODE IS F
+                    DATA RECORD IS REG-EMPLEADO.
+       COPY "EMPLEADO.CPY".
+
+       FD REPMANT RECORDING MODE IS F
+                  DATA RECORD IS REG-REPMANT.
+       01 REG-REPMANT             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-TRANEMP              PIC 99.
+          88 FS-TRANEMP-OK        VALUE 00.
+          88 FS-TRANEMP-END       VALUE 10.
+
+       77 FS-EMPLEADO             PIC 99.
+          88 FS-EMPLEADO-OK       VALUE 00.
+          88 FS-EMPLEADO-END      VALUE 10.
+
+       77 FS-REPMANT              PIC 99.
+          88 FS-REPMANT-OK        VALUE 00.
+
+       77 WS-TRAN-SW              PIC X VALUE 'S'.
+          88 WS-TRAN-VALIDA       VALUE 'S'.
+          88 WS-TRAN-INVALIDA     VALUE 'N'.
+
+       77 WS-TRAN-LEIDAS          PIC 99 VALUE 0.
+       77 WS-TRAN-APLICADAS       PIC 99 VALUE 0.
+       77 WS-TRAN-RECHAZADAS      PIC 99 VALUE 0.
+
+       01 WS-MANT-GUIONES.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(78) VALUE ALL '-'.
+          05 FILLER               PIC X VALUE SPACE.
+
+       01 WS-MANT-TITULO.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(20) VALUE SPACES.
+          05 FILLER               PIC X(37)
+             VALUE 'LISTADO DE MANTENIMIENTO DE EMPLEADOS'.
+          05 FILLER               PIC X(21) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-MANT-DETALLE.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(6) VALUE 'TIPO: '.
+          05 MANT-TIPO            PIC X(01).
+          05 FILLER               PIC X(2) VALUE SPACES.
+          05 FILLER               PIC X(8) VALUE 'CODIGO: '.
+          05 MANT-CODIGO          PIC 9(5).
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(5) VALUE 'NOM: '.
+          05 MANT-NOMBRE          PIC X(30).
+          05 FILLER               PIC X(2) VALUE SPACES.
+          05 MANT-RESULTADO       PIC X(17).
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-MANT-TOT-LEIDAS.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(22)
+                                 VALUE 'TRANSACCIONES LEIDAS: '.
+          05 WS-MANT-CANT-LEIDAS  PIC 99.
+          05 FILLER               PIC X(53) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-MANT-TOT-APLIC.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(25)
+                                 VALUE 'TRANSACCIONES APLICADAS: '.
+          05 WS-MANT-CANT-APLIC   PIC 99.
+          05 FILLER               PIC X(50) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-MANT-TOT-RECH.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(26)
+                                 VALUE 'TRANSACCIONES RECHAZADAS: '.
+          05 WS-MANT-CANT-RECH    PIC 99.
+          05 FILLER               PIC X(49) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       PROCEDURE DIVISION.
+
+       0100-INICIAR-PROGRAMA.
+           PERFORM 0110-INICIALIZAR-VAR
+           PERFORM 0200-ABRIR-FICHEROS
+           PERFORM 0300-PROCESO-MANTENIMIENTO
+           PERFORM 0600-CERRAR-FICHEROS
+           PERFORM 0700-CLOSE-PROGRAM.
+
+       0110-INICIALIZAR-VAR.
+           INITIALIZE WS-TRAN-LEIDAS
+           INITIALIZE WS-TRAN-APLICADAS
+           INITIALIZE WS-TRAN-RECHAZADAS.
+
+       0200-ABRIR-FICHEROS.
+           OPEN INPUT TRANEMP
+           IF NOT FS-TRANEMP-OK THEN
+            DISPLAY "FS-TRANEMP: " FS-TRANEMP
+            PERFORM 0700-CLOSE-PROGRAM
+           END-IF
+           OPEN I-O EMPLEADOS
+           IF NOT FS-EMPLEADO-OK THEN
+            DISPLAY "FS-EMPLEADO: " FS-EMPLEADO
+            PERFORM 0700-CLOSE-PROGRAM
+           END-IF
+           OPEN OUTPUT REPMANT
+           IF NOT FS-REPMANT-OK THEN
+            DISPLAY "FS-REPMANT: " FS-REPMANT
+            PERFORM 0700-CLOSE-PROGRAM
+           END-IF
+           WRITE REG-REPMANT        FROM WS-MANT-GUIONES
+           WRITE REG-REPMANT        FROM WS-MANT-TITULO
+           WRITE REG-REPMANT        FROM WS-MANT-GUIONES.
+
+       0300-PROCESO-MANTENIMIENTO.
+           READ TRANEMP
+           PERFORM 0400-PROCESAR-TRANSACCION UNTIL FS-TRANEMP-END
+           WRITE REG-REPMANT        FROM WS-MANT-GUIONES
+           MOVE WS-TRAN-LEIDAS      TO WS-MANT-CANT-LEIDAS
+           MOVE WS-TRAN-APLICADAS   TO WS-MANT-CANT-APLIC
+           MOVE WS-TRAN-RECHAZADAS  TO WS-MANT-CANT-RECH
+           WRITE REG-REPMANT        FROM WS-MANT-TOT-LEIDAS
+           WRITE REG-REPMANT        FROM WS-MANT-TOT-APLIC
+           WRITE REG-REPMANT        FROM WS-MANT-TOT-RECH
+           WRITE REG-REPMANT        FROM WS-MANT-GUIONES.
+
+       0400-PROCESAR-TRANSACCION.
+           ADD 1 TO WS-TRAN-LEIDAS
+           PERFORM 0405-VALIDAR-TRANSACCION
+           IF WS-TRAN-VALIDA THEN
+            EVALUATE TRUE
+             WHEN TRAN-ALTA
+              PERFORM 0410-ALTA-EMPLEADO
+             WHEN TRAN-CAMBIO
+              PERFORM 0420-CAMBIAR-EMPLEADO
+             WHEN TRAN-BAJA
+              PERFORM 0430-BAJA-EMPLEADO
+            END-EVALUATE
+           ELSE
+            PERFORM 0480-RECHAZAR-TRANSACCION
+           END-IF
+           READ TRANEMP.
+
+       0405-VALIDAR-TRANSACCION.
+           SET WS-TRAN-VALIDA TO TRUE
+           IF NOT TRAN-ALTA AND NOT TRAN-CAMBIO AND NOT TRAN-BAJA THEN
+            SET WS-TRAN-INVALIDA TO TRUE
+            MOVE "TIPO INVALIDO" TO MANT-RESULTADO
+           END-IF
+           IF WS-TRAN-VALIDA AND TRAN-ALTA
+              AND TRAN-NOMBRE = SPACES THEN
+            SET WS-TRAN-INVALIDA TO TRUE
+            MOVE "NOMBRE EN BLANCO" TO MANT-RESULTADO
+           END-IF
+           IF WS-TRAN-VALIDA AND TRAN-ALTA THEN
+            MOVE TRAN-CODIGO         TO EMP-CODIGO
+            READ EMPLEADOS
+              INVALID KEY
+               CONTINUE
+              NOT INVALID KEY
+               SET WS-TRAN-INVALIDA TO TRUE
+               MOVE "COD. DUPLICADO" TO MANT-RESULTADO
+            END-READ
+           END-IF
+           IF WS-TRAN-VALIDA AND (TRAN-CAMBIO OR TRAN-BAJA) THEN
+            MOVE TRAN-CODIGO         TO EMP-CODIGO
+            READ EMPLEADOS
+              INVALID KEY
+               SET WS-TRAN-INVALIDA TO TRUE
+               MOVE "COD. INEXISTENTE" TO MANT-RESULTADO
+            END-READ
+           END-IF.
+
+       0410-ALTA-EMPLEADO.
+           MOVE TRAN-CODIGO           TO EMP-CODIGO
+           MOVE TRAN-NOMBRE           TO EMP-NOMBRE
+           MOVE TRAN-BASICO           TO EMP-BASICO
+           MOVE TRAN-HEXTRAS          TO EMP-HEXTRAS
+           MOVE TRAN-DESCUENTO-SS     TO EMP-DESCUENTO-SS
+           MOVE TRAN-DESCUENTO-OTROS  TO EMP-DESCUENTO-OTROS
+           MOVE TRAN-DEPTO            TO EMP-DEPTO
+           SET EMP-ACTIVO-SI          TO TRUE
+           WRITE REG-EMPLEADO
+           ADD 1 TO WS-TRAN-APLICADAS
+           MOVE "ALTA APLICADA" TO MANT-RESULTADO
+           PERFORM 0490-ESCRIBIR-DETALLE.
+
+       0420-CAMBIAR-EMPLEADO.
+           IF TRAN-NOMBRE NOT = SPACES THEN
+            MOVE TRAN-NOMBRE          TO EMP-NOMBRE
+           END-IF
+           MOVE TRAN-BASICO           TO EMP-BASICO
+           MOVE TRAN-HEXTRAS          TO EMP-HEXTRAS
+           MOVE TRAN-DESCUENTO-SS     TO EMP-DESCUENTO-SS
+           MOVE TRAN-DESCUENTO-OTROS  TO EMP-DESCUENTO-OTROS
+           MOVE TRAN-DEPTO            TO EMP-DEPTO
+           REWRITE REG-EMPLEADO
+           ADD 1 TO WS-TRAN-APLICADAS
+           MOVE "CAMBIO APLICADO" TO MANT-RESULTADO
+           PERFORM 0490-ESCRIBIR-DETALLE.
+
+       0430-BAJA-EMPLEADO.
+           SET EMP-ACTIVO-NO          TO TRUE
+           REWRITE REG-EMPLEADO
+           ADD 1 TO WS-TRAN-APLICADAS
+           MOVE "BAJA APLICADA" TO MANT-RESULTADO
+           PERFORM 0490-ESCRIBIR-DETALLE.
+
+       0480-RECHAZAR-TRANSACCION.
+           ADD 1 TO WS-TRAN-RECHAZADAS
+           PERFORM 0490-ESCRIBIR-DETALLE.
+
+       0490-ESCRIBIR-DETALLE.
+           MOVE TRAN-TIPO             TO MANT-TIPO
+           MOVE TRAN-CODIGO           TO MANT-CODIGO
+           MOVE TRAN-NOMBRE           TO MANT-NOMBRE
+           WRITE REG-REPMANT          FROM WS-MANT-DETALLE.
+
+       0600-CERRAR-FICHEROS.
+           CLOSE TRANEMP
+           CLOSE EMPLEADOS
+           CLOSE REPMANT.
+
+       0700-CLOSE-PROGRAM.
+           STOP RUN.
