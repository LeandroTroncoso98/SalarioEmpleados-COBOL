@@ -10,8 +10,9 @@
        FILE-CONTROL.
 
            SELECT EMPLEADOS ASSIGN EMP
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS EMP-CODIGO
            FILE STATUS IS FS-EMPLEADO.
 
            SELECT RECIBO ASSIGN RECIB
@@ -19,22 +20,91 @@
            ACCESS IS SEQUENTIAL
            FILE STATUS IS FS-RECIBO.
 
+           SELECT DEPOSITO ASSIGN DEPOSITO
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-DEPOSITO.
+
+           SELECT PARAMETROS ASSIGN PARAMET
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-PARAMETRO.
+
+           SELECT HISTORICO ASSIGN HISTOR
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS HIST-CODIGO
+           FILE STATUS IS FS-HISTORICO.
+
+           SELECT RECHAZOS ASSIGN RECHAZ
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-RECHAZO.
+
+           SELECT CHECKPOINT ASSIGN CHECKPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADOS RECORDING MODE IS F
                     DATA RECORD IS REG-EMPLEADO.
-       01 REG-EMPLEADO.
-          05 EMP-CODIGO           PIC 9(5).
-          05 EMP-NOMBRE           PIC X(30).
-          05 EMP-BASICO           PIC 9(7)V99.
-          05 EMP-HEXTRAS          PIC 99.
-          05 EMP-DESCUENTO-SS     PIC 9(7)V99.
-          05 EMP-DESCUENTO-OTROS  PIC 9(7)V99.
+       COPY "EMPLEADO.CPY".
 
        FD RECIBO RECORDING MODE IS F
                  DATA RECORD IS REG-RECIBO.
        01 REG-RECIBO              PIC X(80).
 
+       FD DEPOSITO RECORDING MODE IS F
+                   DATA RECORD IS REG-DEPOSITO.
+       01 REG-DEPOSITO.
+          05 DEP-CODIGO           PIC 9(5).
+          05 DEP-NOMBRE           PIC X(30).
+          05 DEP-NETO             PIC 9(8)V99.
+
+       FD PARAMETROS RECORDING MODE IS F
+                     DATA RECORD IS REG-PARAMETRO.
+       01 REG-PARAMETRO.
+          05 PARM-TASA-HEXTRA     PIC 9(3)V99.
+          05 PARM-TASA-APORTE-PATR PIC 9(3)V99.
+          05 PARM-TOPE-HEXTRA     PIC 99.
+          05 PARM-TASA-HEXTRA-DOBLE PIC 9(3)V99.
+
+       FD HISTORICO RECORDING MODE IS F
+                    DATA RECORD IS REG-HISTORICO.
+       01 REG-HISTORICO.
+          05 HIST-CODIGO          PIC 9(5).
+          05 HIST-ANIO            PIC 9(4).
+          05 HIST-BASICO-ACUM     PIC 9(9)V99.
+          05 HIST-HEXTRA-ACUM     PIC 9(9)V99.
+          05 HIST-NETO-ACUM       PIC 9(9)V99.
+
+       FD RECHAZOS RECORDING MODE IS F
+                   DATA RECORD IS REG-RECHAZO.
+       01 REG-RECHAZO             PIC X(80).
+
+       FD CHECKPOINT RECORDING MODE IS F
+                     DATA RECORD IS REG-CHECKPOINT.
+       01 REG-CHECKPOINT.
+          05 CKP-ULT-CODIGO       PIC 9(5).
+          05 CKP-EMP-LEIDOS       PIC 99.
+          05 CKP-ACUM-BASICO      PIC 9(9)V99.
+          05 CKP-ACUM-HEXTRA      PIC 9(9)V99.
+          05 CKP-ACUM-SS          PIC 9(9)V99.
+          05 CKP-ACUM-OTROS       PIC 9(9)V99.
+          05 CKP-ACUM-NETO        PIC 9(9)V99.
+          05 CKP-ACUM-APORTE-PATR PIC 9(9)V99.
+          05 CKP-EMP-RECHAZADOS   PIC 99.
+          05 CKP-DEPTO-CANT       PIC 99.
+          05 CKP-DEPTO-ENTRADA    OCCURS 20 TIMES.
+             10 CKP-DEPTO-COD     PIC 9(3).
+             10 CKP-DEPTO-BASICO  PIC 9(9)V99.
+             10 CKP-DEPTO-HEXTRA  PIC 9(9)V99.
+             10 CKP-DEPTO-SS      PIC 9(9)V99.
+             10 CKP-DEPTO-OTROS   PIC 9(9)V99.
+             10 CKP-DEPTO-NETO    PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
 
        77 FS-EMPLEADO             PIC 99.
@@ -45,6 +115,127 @@
           88 FS-RECIBO-OK         VALUE 00.
           88 FS-RECIBO-END        VALUE 10.
 
+       77 FS-DEPOSITO             PIC 99.
+          88 FS-DEPOSITO-OK       VALUE 00.
+          88 FS-DEPOSITO-END      VALUE 10.
+
+       77 FS-PARAMETRO            PIC 99.
+          88 FS-PARAMETRO-OK      VALUE 00.
+          88 FS-PARAMETRO-END     VALUE 10.
+
+       77 WS-TASA-HEXTRA          PIC 9(3)V99.
+       77 WS-TASA-APORTE-PATR     PIC 9(3)V99.
+       77 WS-APORTE-PATR-CAL      PIC 9(8)V99.
+       77 WS-ACUM-APORTE-PATR     PIC 9(9)V99.
+
+       77 WS-TOPE-HEXTRA          PIC 99.
+       77 WS-TASA-HEXTRA-DOBLE    PIC 9(3)V99.
+       77 WS-HEXTRA-NORMALES      PIC 99.
+       77 WS-HEXTRA-DOBLES        PIC 99.
+       77 WS-HEXTRA-CAL-NORMAL    PIC 9(8)V99.
+       77 WS-HEXTRA-CAL-DOBLE     PIC 9(8)V99.
+
+       77 FS-HISTORICO            PIC 99.
+          88 FS-HISTORICO-OK      VALUE 00.
+
+       01 WS-FECHA-ACTUAL.
+          05 WS-ANIO-ACTUAL       PIC 9(4).
+          05 WS-MES-ACTUAL        PIC 99.
+          05 WS-DIA-ACTUAL        PIC 99.
+
+       77 WS-HIST-SW              PIC X VALUE 'N'.
+          88 HIST-ES-NUEVO        VALUE 'S'.
+          88 HIST-NO-ES-NUEVO     VALUE 'N'.
+
+       77 FS-RECHAZO              PIC 99.
+          88 FS-RECHAZO-OK        VALUE 00.
+
+       77 WS-REG-SW               PIC X VALUE 'S'.
+          88 WS-REG-VALIDO        VALUE 'S'.
+          88 WS-REG-INVALIDO      VALUE 'N'.
+
+       77 WS-TOPE-HEXTRAS-VALIDO  PIC 99 VALUE 60.
+       77 WS-EMP-RECHAZADOS       PIC 99 VALUE 0.
+
+       77 FS-CHECKPOINT           PIC 99.
+          88 FS-CHECKPOINT-OK     VALUE 00.
+
+       77 WS-ULT-CODIGO-OK        PIC 9(5) VALUE 0.
+       77 WS-CODIGO-CHECKPOINT    PIC 9(5).
+       77 WS-CONTADOR-CHECKPOINT  PIC 99 VALUE 0.
+       77 WS-INTERVALO-CHECKPOINT PIC 99 VALUE 01.
+
+       01 WS-TABLA-DEPTO.
+          05 WS-DEPTO-ENTRADA     OCCURS 20 TIMES.
+             10 DEPTO-COD         PIC 9(3).
+             10 DEPTO-BASICO      PIC 9(9)V99.
+             10 DEPTO-HEXTRA      PIC 9(9)V99.
+             10 DEPTO-SS          PIC 9(9)V99.
+             10 DEPTO-OTROS       PIC 9(9)V99.
+             10 DEPTO-NETO        PIC 9(9)V99.
+
+       77 WS-DEPTO-CANT           PIC 99 VALUE 0.
+       77 WS-IDX-DEPTO            PIC 99.
+       77 WS-IDX-DEPTO-ENC PIC 99.
+
+       77 WS-DEPTO-SW             PIC X VALUE 'N'.
+          88 DEPTO-ENCONTRADO     VALUE 'S'.
+          88 DEPTO-NO-ENCONTRADO  VALUE 'N'.
+
+       01 WS-DEPTOS-TITULO.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(24) VALUE SPACES.
+          05 FILLER               PIC X(30)
+                                 VALUE 'TOTALES POR DEPARTAMENTO'.
+          05 FILLER               PIC X(25) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-DEPTO-DETALLE.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(5) VALUE 'DPT: '.
+          05 WS-DPT-COD           PIC 9(3).
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(5) VALUE 'BAS: '.
+          05 WS-DPT-BASICO        PIC $$$$$$$$9,99.
+          05 FILLER               PIC X(5) VALUE 'HEX: '.
+          05 WS-DPT-HEXTRA        PIC $$$$$$$$9,99.
+          05 FILLER               PIC X(4) VALUE 'DSC:'.
+          05 WS-DPT-DESCUENTOS    PIC $$$$$$$$9,99.
+          05 FILLER               PIC X(6) VALUE 'NETO: '.
+          05 WS-DPT-NETO          PIC $$$$$$$$9,99.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-RCH-TITULO.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(24) VALUE SPACES.
+          05 FILLER               PIC X(30)
+                                 VALUE 'LISTADO DE RECHAZOS DE EMPLEA'.
+          05 FILLER               PIC X(24) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-RCH-DETALLE.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(8) VALUE 'CODIGO: '.
+          05 RCH-CODIGO           PIC 9(5).
+          05 FILLER               PIC X(2) VALUE SPACES.
+          05 FILLER               PIC X(5) VALUE 'NOM: '.
+          05 RCH-NOMBRE           PIC X(30).
+          05 FILLER               PIC X(2) VALUE SPACES.
+          05 FILLER               PIC X(8) VALUE 'MOTIVO: '.
+          05 RCH-MOTIVO           PIC X(17).
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-RCH-TOTAL.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(22)
+                                 VALUE "EMPLEADOS RECHAZADOS: ".
+          05 WS-RCH-CANTIDAD      PIC 99.
+          05 FILLER               PIC X(53) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
        01 WS-GUIONES.
           05 FILLER               PIC X VALUE SPACE.
           05 FILLER               PIC X(78) VALUE ALL '-'.
@@ -121,6 +312,24 @@
           05 FILLER               PIC X(12) VALUE SPACES.
           05 FILLER               PIC X VALUE '|'.
 
+       01 WS-HORAS-DOBLES.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 FILLER               PIC X(20)
+                                  VALUE 'HORAS DOBLES, CANT: '.
+          05 WS-EMP-HEXTRAS-DOB   PIC 99.
+          05 FILLER               PIC X(6) VALUE ' HORAS'.
+          05 FILLER               PIC X(5) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-HORAS-DOB-MONTO   PIC $$$$$$9,99.
+          05 FILLER               PIC X(4) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(12) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(12) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
        01 WS-SEGURO-SOCIAL.
           05 FILLER               PIC X VALUE '|'.
           05 FILLER               PIC X(3) VALUE SPACES.
@@ -170,6 +379,29 @@
           05 FILLER               PIC X(14) VALUE SPACES.
           05 FILLER               PIC X VALUE '|'.
 
+       01 WS-APORTE-PATRONAL.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 FILLER               PIC X(28)
+                                 VALUE 'APORTE PATRONAL (EMPRESA): '.
+          05 WS-EMP-APORTE-PATR   PIC $$$$$$$9,99.
+          05 FILLER               PIC X(36) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-ACUMULADO-ANUAL.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(4) VALUE 'YTD:'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(5) VALUE 'BAS: '.
+          05 WS-EMP-YTD-BASICO    PIC $$$$$$$9,99.
+          05 FILLER               PIC X(5) VALUE 'HEX: '.
+          05 WS-EMP-YTD-HEXTRA    PIC $$$$$$$9,99.
+          05 FILLER               PIC X(6) VALUE 'NETO: '.
+          05 WS-EMP-YTD-NETO      PIC $$$$$$$9,99.
+          05 FILLER               PIC X(20) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
        01 WS-SEPARACION-ASTER.
           05 FILLER               PIC X VALUE '|'.
           05 FILLER               PIC X(78) VALUE ALL '*'.
@@ -184,13 +416,83 @@
           05 FILLER               PIC X(57) VALUE SPACES.
           05 FILLER               PIC X VALUE '|'.
 
+       01 WS-TOTALES-TITULO.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(25) VALUE SPACES.
+          05 FILLER               PIC X(28)
+                                 VALUE 'TOTALES DE CONTROL DEL LOTE'.
+          05 FILLER               PIC X(25) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-TOT-BASICO.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 FILLER               PIC X(24)
+                                 VALUE 'TOTAL BASICOS + ANTIG.: '.
+          05 WS-TOT-EMP-BASICO    PIC $$$$$$$9,99.
+          05 FILLER               PIC X(29) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-TOT-HEXTRA.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 FILLER               PIC X(25)
+                                 VALUE 'TOTAL HORAS EXTRAS.....: '.
+          05 WS-TOT-EMP-HEXTRA    PIC $$$$$$$9,99.
+          05 FILLER               PIC X(28) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-TOT-SS.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 FILLER               PIC X(25)
+                                 VALUE 'TOTAL DESC. SEG. SOCIAL: '.
+          05 WS-TOT-EMP-SS        PIC $$$$$$$9,99.
+          05 FILLER               PIC X(28) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-TOT-OTROS.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 FILLER               PIC X(25)
+                                 VALUE 'TOTAL DESCUENTOS VARIOS: '.
+          05 WS-TOT-EMP-OTROS     PIC $$$$$$$9,99.
+          05 FILLER               PIC X(28) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-TOT-NETO.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 FILLER               PIC X(25)
+                                 VALUE 'TOTAL SUELDOS NETOS....: '.
+          05 WS-TOT-EMP-NETO      PIC $$$$$$$9,99.
+          05 FILLER               PIC X(28) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+       01 WS-TOT-APORTE-PATR.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 FILLER               PIC X(27)
+                                 VALUE 'TOTAL APORTES PATRONALES: '.
+          05 WS-TOT-EMP-APORTE    PIC $$$$$$$9,99.
+          05 FILLER               PIC X(26) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
        77 WS-SUELDO-CAL           PIC 9(8)V99.
        77 WS-HEXTRA-CAL           PIC 9(8)V99.
 
+       77 WS-ACUM-BASICO          PIC 9(9)V99.
+       77 WS-ACUM-HEXTRA          PIC 9(9)V99.
+       77 WS-ACUM-SS              PIC 9(9)V99.
+       77 WS-ACUM-OTROS           PIC 9(9)V99.
+       77 WS-ACUM-NETO            PIC 9(9)V99.
+
        PROCEDURE DIVISION.
 
        0100-INICIAR-PROGRAMA.
            PERFORM 0110-INICIALIZAR-VAR
+           PERFORM 0120-LEER-PARAMETROS
+           PERFORM 0130-LEER-CHECKPOINT
            PERFORM 0200-ABRIR-FICHEROS
            PERFORM 0300-PROCESO-IMPRESION
            PERFORM 0600-CERRAR-FICHEROS
@@ -200,7 +502,69 @@
        0110-INICIALIZAR-VAR.
            INITIALIZE WS-SUELDO-CAL
            INITIALIZE WS-HEXTRA-CAL
-           INITIALIZE WS-EMP-LEIDOS.
+           INITIALIZE WS-EMP-LEIDOS
+           INITIALIZE WS-ACUM-BASICO
+           INITIALIZE WS-ACUM-HEXTRA
+           INITIALIZE WS-ACUM-SS
+           INITIALIZE WS-ACUM-OTROS
+           INITIALIZE WS-ACUM-NETO
+           INITIALIZE WS-ACUM-APORTE-PATR
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD.
+
+       0120-LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS
+           IF NOT FS-PARAMETRO-OK THEN
+            DISPLAY "FS-PARAMETRO: " FS-PARAMETRO
+            PERFORM 0700-CLOSE-PROGRAM
+           END-IF
+           READ PARAMETROS
+           IF NOT FS-PARAMETRO-OK THEN
+            DISPLAY "FS-PARAMETRO: " FS-PARAMETRO
+            PERFORM 0700-CLOSE-PROGRAM
+           END-IF
+           MOVE PARM-TASA-HEXTRA    TO WS-TASA-HEXTRA
+           MOVE PARM-TASA-APORTE-PATR TO WS-TASA-APORTE-PATR
+           MOVE PARM-TOPE-HEXTRA    TO WS-TOPE-HEXTRA
+           MOVE PARM-TASA-HEXTRA-DOBLE TO WS-TASA-HEXTRA-DOBLE
+           CLOSE PARAMETROS.
+
+       0130-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           IF FS-CHECKPOINT-OK THEN
+            READ CHECKPOINT
+            IF FS-CHECKPOINT-OK THEN
+             MOVE CKP-ULT-CODIGO     TO WS-ULT-CODIGO-OK
+             IF WS-ULT-CODIGO-OK NOT = ZERO THEN
+              MOVE CKP-EMP-LEIDOS      TO WS-EMP-LEIDOS
+              MOVE CKP-ACUM-BASICO     TO WS-ACUM-BASICO
+              MOVE CKP-ACUM-HEXTRA     TO WS-ACUM-HEXTRA
+              MOVE CKP-ACUM-SS         TO WS-ACUM-SS
+              MOVE CKP-ACUM-OTROS      TO WS-ACUM-OTROS
+              MOVE CKP-ACUM-NETO       TO WS-ACUM-NETO
+              MOVE CKP-ACUM-APORTE-PATR TO WS-ACUM-APORTE-PATR
+              MOVE CKP-EMP-RECHAZADOS  TO WS-EMP-RECHAZADOS
+              MOVE CKP-DEPTO-CANT      TO WS-DEPTO-CANT
+              PERFORM 0131-RESTAURAR-DEPTO
+                VARYING WS-IDX-DEPTO FROM 1 BY 1
+                UNTIL WS-IDX-DEPTO > WS-DEPTO-CANT
+             END-IF
+            END-IF
+            CLOSE CHECKPOINT
+           END-IF.
+
+       0131-RESTAURAR-DEPTO.
+           MOVE CKP-DEPTO-COD(WS-IDX-DEPTO)
+             TO DEPTO-COD(WS-IDX-DEPTO)
+           MOVE CKP-DEPTO-BASICO(WS-IDX-DEPTO)
+             TO DEPTO-BASICO(WS-IDX-DEPTO)
+           MOVE CKP-DEPTO-HEXTRA(WS-IDX-DEPTO)
+             TO DEPTO-HEXTRA(WS-IDX-DEPTO)
+           MOVE CKP-DEPTO-SS(WS-IDX-DEPTO)
+             TO DEPTO-SS(WS-IDX-DEPTO)
+           MOVE CKP-DEPTO-OTROS(WS-IDX-DEPTO)
+             TO DEPTO-OTROS(WS-IDX-DEPTO)
+           MOVE CKP-DEPTO-NETO(WS-IDX-DEPTO)
+             TO DEPTO-NETO(WS-IDX-DEPTO).
 
        0200-ABRIR-FICHEROS.
            OPEN INPUT EMPLEADOS
@@ -208,21 +572,80 @@
             DISPLAY "FS-EMPLEADO: " FS-EMPLEADO
             PERFORM 0700-CLOSE-PROGRAM
            END-IF
-           OPEN OUTPUT RECIBO.
+           IF WS-ULT-CODIGO-OK = ZERO THEN
+            OPEN OUTPUT RECIBO
+           ELSE
+            OPEN EXTEND RECIBO
+           END-IF
            IF NOT FS-RECIBO-OK THEN
             DISPLAY "FS-RECIBO: " FS-RECIBO
             PERFORM 0700-CLOSE-PROGRAM
+           END-IF
+           IF WS-ULT-CODIGO-OK = ZERO THEN
+            OPEN OUTPUT DEPOSITO
+           ELSE
+            OPEN EXTEND DEPOSITO
+           END-IF
+           IF NOT FS-DEPOSITO-OK THEN
+            DISPLAY "FS-DEPOSITO: " FS-DEPOSITO
+            PERFORM 0700-CLOSE-PROGRAM
+           END-IF
+           PERFORM 0210-ABRIR-HISTORICO
+           PERFORM 0220-ABRIR-RECHAZOS.
+
+       0210-ABRIR-HISTORICO.
+           OPEN I-O HISTORICO
+           IF NOT FS-HISTORICO-OK THEN
+            OPEN OUTPUT HISTORICO
+            CLOSE HISTORICO
+            OPEN I-O HISTORICO
+           END-IF
+           IF NOT FS-HISTORICO-OK THEN
+            DISPLAY "FS-HISTORICO: " FS-HISTORICO
+            PERFORM 0700-CLOSE-PROGRAM
+           END-IF.
+
+       0220-ABRIR-RECHAZOS.
+           IF WS-ULT-CODIGO-OK = ZERO THEN
+            OPEN OUTPUT RECHAZOS
+           ELSE
+            OPEN EXTEND RECHAZOS
+           END-IF
+           IF NOT FS-RECHAZO-OK THEN
+            DISPLAY "FS-RECHAZO: " FS-RECHAZO
+            PERFORM 0700-CLOSE-PROGRAM
+           END-IF
+           IF WS-ULT-CODIGO-OK = ZERO THEN
+            WRITE REG-RECHAZO        FROM WS-GUIONES
+            WRITE REG-RECHAZO        FROM WS-RCH-TITULO
+            WRITE REG-RECHAZO        FROM WS-GUIONES
            END-IF.
 
 
        0300-PROCESO-IMPRESION.
-           WRITE REG-RECIBO         FROM WS-GUIONES
-           WRITE REG-RECIBO         FROM WS-TITULO
-           WRITE REG-RECIBO         FROM WS-GUIONES
-           READ EMPLEADOS
+           IF WS-ULT-CODIGO-OK = ZERO THEN
+            WRITE REG-RECIBO         FROM WS-GUIONES
+            WRITE REG-RECIBO         FROM WS-TITULO
+            WRITE REG-RECIBO         FROM WS-GUIONES
+           END-IF
+           PERFORM 0395-POSICIONAR-EMPLEADOS
+           IF NOT FS-EMPLEADO-END THEN
+            READ EMPLEADOS NEXT RECORD
+           END-IF
            PERFORM 0400-LEER-EMPLEADO UNTIL FS-EMPLEADO-END
            WRITE REG-RECIBO         FROM WS-LEIDOS
-           WRITE REG-RECIBO         FROM WS-GUIONES.
+           WRITE REG-RECIBO         FROM WS-GUIONES
+           PERFORM 0450-IMPRIMIR-TOTALES
+           PERFORM 0490-CERRAR-RECHAZOS
+           MOVE ZERO                TO WS-CODIGO-CHECKPOINT
+           PERFORM 0520-GRABAR-CHECKPOINT.
+
+       0395-POSICIONAR-EMPLEADOS.
+           MOVE WS-ULT-CODIGO-OK    TO EMP-CODIGO
+           START EMPLEADOS KEY IS GREATER THAN EMP-CODIGO
+             INVALID KEY
+              SET FS-EMPLEADO-END   TO TRUE
+           END-START.
 
        0400-LEER-EMPLEADO.
            ADD 1 TO WS-EMP-LEIDOS
@@ -232,22 +655,152 @@
            MOVE EMP-HEXTRAS         TO WS-EMP-HEXTRAS
            MOVE EMP-DESCUENTO-SS    TO WS-EMP-DESCUENTO-SS
            MOVE EMP-DESCUENTO-OTROS TO WS-EMP-DESC-OTROS
-           PERFORM 0420-CALCULAR-HEXTRA
-           MOVE WS-HEXTRA-CAL       TO WS-HORAS
-           PERFORM 0410-CALCULAR-NETO
-           MOVE WS-SUELDO-CAL       TO WS-EMP-SUELDO-NETO
-           READ EMPLEADOS
-           PERFORM 0500-ESCRIBIR-EMPLEADO.
+           PERFORM 0405-VALIDAR-EMPLEADO
+           IF WS-REG-VALIDO THEN
+            PERFORM 0420-CALCULAR-HEXTRA
+            MOVE WS-HEXTRA-NORMALES  TO WS-EMP-HEXTRAS
+            MOVE WS-HEXTRA-CAL-NORMAL TO WS-HORAS
+            MOVE WS-HEXTRA-DOBLES    TO WS-EMP-HEXTRAS-DOB
+            MOVE WS-HEXTRA-CAL-DOBLE TO WS-HORAS-DOB-MONTO
+            PERFORM 0410-CALCULAR-NETO
+            MOVE WS-SUELDO-CAL       TO WS-EMP-SUELDO-NETO
+            PERFORM 0430-CALCULAR-APORTE-PATRONAL
+            MOVE WS-APORTE-PATR-CAL  TO WS-EMP-APORTE-PATR
+            PERFORM 0440-ACTUALIZAR-HISTORICO
+            ADD EMP-BASICO           TO WS-ACUM-BASICO
+            ADD WS-HEXTRA-CAL        TO WS-ACUM-HEXTRA
+            ADD EMP-DESCUENTO-SS     TO WS-ACUM-SS
+            ADD EMP-DESCUENTO-OTROS  TO WS-ACUM-OTROS
+            ADD WS-SUELDO-CAL        TO WS-ACUM-NETO
+            ADD WS-APORTE-PATR-CAL   TO WS-ACUM-APORTE-PATR
+            PERFORM 0435-ACUMULAR-DEPARTAMENTO
+            READ EMPLEADOS NEXT RECORD
+            PERFORM 0500-ESCRIBIR-EMPLEADO
+            PERFORM 0515-ACTUALIZAR-PUNTO-CONTROL
+           ELSE
+            PERFORM 0480-RECHAZAR-EMPLEADO
+            READ EMPLEADOS NEXT RECORD
+           END-IF.
+
+       0405-VALIDAR-EMPLEADO.
+           SET WS-REG-VALIDO TO TRUE
+           IF EMP-BASICO NOT > ZERO THEN
+            SET WS-REG-INVALIDO TO TRUE
+            MOVE "BASICO EN CERO" TO RCH-MOTIVO
+           END-IF
+           IF WS-REG-VALIDO AND
+              EMP-HEXTRAS > WS-TOPE-HEXTRAS-VALIDO THEN
+            SET WS-REG-INVALIDO TO TRUE
+            MOVE "HORAS EXTRA TOPE" TO RCH-MOTIVO
+           END-IF
+           IF WS-REG-VALIDO AND
+              (EMP-DESCUENTO-SS + EMP-DESCUENTO-OTROS) > EMP-BASICO
+              THEN
+            SET WS-REG-INVALIDO TO TRUE
+            MOVE "DESCUENTO EXCESO" TO RCH-MOTIVO
+           END-IF
+           IF WS-REG-VALIDO AND EMP-ACTIVO-NO THEN
+            SET WS-REG-INVALIDO TO TRUE
+            MOVE "EMPLEADO INACTIVO" TO RCH-MOTIVO
+           END-IF.
+
+       0480-RECHAZAR-EMPLEADO.
+           ADD 1 TO WS-EMP-RECHAZADOS
+           MOVE WS-EMP-CODIGO       TO RCH-CODIGO
+           MOVE WS-EMP-NOMBRE       TO RCH-NOMBRE
+           WRITE REG-RECHAZO        FROM WS-RCH-DETALLE.
 
        0410-CALCULAR-NETO.
            COMPUTE
-            WS-SUELDO-CAL = (EMP-BASICO + (EMP-HEXTRAS * 10)) -
+            WS-SUELDO-CAL = (EMP-BASICO + WS-HEXTRA-CAL) -
                           EMP-DESCUENTO-SS - EMP-DESCUENTO-OTROS.
 
 
        0420-CALCULAR-HEXTRA.
+           IF EMP-HEXTRAS > WS-TOPE-HEXTRA THEN
+            MOVE WS-TOPE-HEXTRA          TO WS-HEXTRA-NORMALES
+            COMPUTE
+             WS-HEXTRA-DOBLES = EMP-HEXTRAS - WS-TOPE-HEXTRA
+           ELSE
+            MOVE EMP-HEXTRAS             TO WS-HEXTRA-NORMALES
+            MOVE ZERO                    TO WS-HEXTRA-DOBLES
+           END-IF
+           COMPUTE
+            WS-HEXTRA-CAL-NORMAL = WS-HEXTRA-NORMALES * WS-TASA-HEXTRA
+           COMPUTE
+            WS-HEXTRA-CAL-DOBLE =
+             WS-HEXTRA-DOBLES * WS-TASA-HEXTRA-DOBLE
            COMPUTE
-            WS-HEXTRA-CAL = EMP-HEXTRAS * 10.
+            WS-HEXTRA-CAL = WS-HEXTRA-CAL-NORMAL + WS-HEXTRA-CAL-DOBLE.
+
+
+       0430-CALCULAR-APORTE-PATRONAL.
+           COMPUTE
+            WS-APORTE-PATR-CAL =
+             (EMP-BASICO + WS-HEXTRA-CAL) * WS-TASA-APORTE-PATR / 100.
+
+
+       0440-ACTUALIZAR-HISTORICO.
+           SET HIST-NO-ES-NUEVO     TO TRUE
+           MOVE WS-EMP-CODIGO       TO HIST-CODIGO
+           READ HISTORICO
+             INVALID KEY
+               SET HIST-ES-NUEVO    TO TRUE
+               INITIALIZE HIST-ANIO HIST-BASICO-ACUM
+                          HIST-HEXTRA-ACUM HIST-NETO-ACUM
+           END-READ
+           IF HIST-NO-ES-NUEVO AND HIST-ANIO NOT = WS-ANIO-ACTUAL THEN
+            INITIALIZE HIST-BASICO-ACUM HIST-HEXTRA-ACUM HIST-NETO-ACUM
+           END-IF
+           MOVE WS-ANIO-ACTUAL      TO HIST-ANIO
+           ADD EMP-BASICO           TO HIST-BASICO-ACUM
+           ADD WS-HEXTRA-CAL        TO HIST-HEXTRA-ACUM
+           ADD WS-SUELDO-CAL        TO HIST-NETO-ACUM
+           MOVE HIST-BASICO-ACUM    TO WS-EMP-YTD-BASICO
+           MOVE HIST-HEXTRA-ACUM    TO WS-EMP-YTD-HEXTRA
+           MOVE HIST-NETO-ACUM      TO WS-EMP-YTD-NETO
+           IF HIST-ES-NUEVO THEN
+            WRITE REG-HISTORICO
+           ELSE
+            REWRITE REG-HISTORICO
+           END-IF.
+
+       0435-ACUMULAR-DEPARTAMENTO.
+           SET DEPTO-NO-ENCONTRADO TO TRUE
+           PERFORM 0436-BUSCAR-DEPTO
+             VARYING WS-IDX-DEPTO FROM 1 BY 1
+             UNTIL WS-IDX-DEPTO > WS-DEPTO-CANT OR DEPTO-ENCONTRADO
+           IF DEPTO-NO-ENCONTRADO THEN
+            IF WS-DEPTO-CANT = 20 THEN
+             DISPLAY "WS-TABLA-DEPTO: TABLA DE DEPARTAMENTOS LLENA"
+             PERFORM 0600-CERRAR-FICHEROS
+             PERFORM 0700-CLOSE-PROGRAM
+            END-IF
+            ADD 1 TO WS-DEPTO-CANT
+            MOVE WS-DEPTO-CANT       TO WS-IDX-DEPTO-ENC
+            MOVE EMP-DEPTO           TO DEPTO-COD(WS-IDX-DEPTO-ENC)
+            INITIALIZE DEPTO-BASICO(WS-IDX-DEPTO-ENC)
+                       DEPTO-HEXTRA(WS-IDX-DEPTO-ENC)
+                       DEPTO-SS(WS-IDX-DEPTO-ENC)
+                       DEPTO-OTROS(WS-IDX-DEPTO-ENC)
+                       DEPTO-NETO(WS-IDX-DEPTO-ENC)
+           END-IF
+           ADD EMP-BASICO
+             TO DEPTO-BASICO(WS-IDX-DEPTO-ENC)
+           ADD WS-HEXTRA-CAL
+             TO DEPTO-HEXTRA(WS-IDX-DEPTO-ENC)
+           ADD EMP-DESCUENTO-SS
+             TO DEPTO-SS(WS-IDX-DEPTO-ENC)
+           ADD EMP-DESCUENTO-OTROS
+             TO DEPTO-OTROS(WS-IDX-DEPTO-ENC)
+           ADD WS-SUELDO-CAL
+             TO DEPTO-NETO(WS-IDX-DEPTO-ENC).
+
+       0436-BUSCAR-DEPTO.
+           IF DEPTO-COD(WS-IDX-DEPTO) = EMP-DEPTO THEN
+            SET DEPTO-ENCONTRADO TO TRUE
+            MOVE WS-IDX-DEPTO       TO WS-IDX-DEPTO-ENC
+           END-IF.
 
 
        0500-ESCRIBIR-EMPLEADO.
@@ -256,17 +809,107 @@
            WRITE REG-RECIBO         FROM WS-SUBTITULOS
            WRITE REG-RECIBO         FROM WS-SUELDO-BASICO
            WRITE REG-RECIBO         FROM WS-HORAS-EXT
+           WRITE REG-RECIBO         FROM WS-HORAS-DOBLES
            WRITE REG-RECIBO         FROM WS-SEGURO-SOCIAL
            WRITE REG-RECIBO         FROM WS-DESCUENTOS-VARIOS
            WRITE REG-RECIBO         FROM WS-GUIONES-NETO
            WRITE REG-RECIBO         FROM WS-SUELDO-NETO
            WRITE REG-RECIBO         FROM WS-GUIONES-NETO
-           WRITE REG-RECIBO         FROM WS-SEPARACION-ASTER.
+           WRITE REG-RECIBO         FROM WS-APORTE-PATRONAL
+           WRITE REG-RECIBO         FROM WS-ACUMULADO-ANUAL
+           WRITE REG-RECIBO         FROM WS-SEPARACION-ASTER
+           PERFORM 0510-ESCRIBIR-DEPOSITO.
+
+       0510-ESCRIBIR-DEPOSITO.
+           MOVE WS-EMP-CODIGO       TO DEP-CODIGO
+           MOVE WS-EMP-NOMBRE       TO DEP-NOMBRE
+           MOVE WS-SUELDO-CAL       TO DEP-NETO
+           WRITE REG-DEPOSITO.
+
+       0515-ACTUALIZAR-PUNTO-CONTROL.
+           ADD 1 TO WS-CONTADOR-CHECKPOINT
+           IF WS-CONTADOR-CHECKPOINT >= WS-INTERVALO-CHECKPOINT THEN
+            MOVE WS-EMP-CODIGO       TO WS-CODIGO-CHECKPOINT
+            PERFORM 0520-GRABAR-CHECKPOINT
+            MOVE 0 TO WS-CONTADOR-CHECKPOINT
+           END-IF.
+
+       0520-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           MOVE WS-CODIGO-CHECKPOINT TO CKP-ULT-CODIGO
+           MOVE WS-EMP-LEIDOS        TO CKP-EMP-LEIDOS
+           MOVE WS-ACUM-BASICO       TO CKP-ACUM-BASICO
+           MOVE WS-ACUM-HEXTRA       TO CKP-ACUM-HEXTRA
+           MOVE WS-ACUM-SS           TO CKP-ACUM-SS
+           MOVE WS-ACUM-OTROS        TO CKP-ACUM-OTROS
+           MOVE WS-ACUM-NETO         TO CKP-ACUM-NETO
+           MOVE WS-ACUM-APORTE-PATR  TO CKP-ACUM-APORTE-PATR
+           MOVE WS-EMP-RECHAZADOS    TO CKP-EMP-RECHAZADOS
+           MOVE WS-DEPTO-CANT        TO CKP-DEPTO-CANT
+           PERFORM 0521-GRABAR-DEPTO
+             VARYING WS-IDX-DEPTO FROM 1 BY 1
+             UNTIL WS-IDX-DEPTO > WS-DEPTO-CANT
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT.
+
+       0521-GRABAR-DEPTO.
+           MOVE DEPTO-COD(WS-IDX-DEPTO)
+             TO CKP-DEPTO-COD(WS-IDX-DEPTO)
+           MOVE DEPTO-BASICO(WS-IDX-DEPTO)
+             TO CKP-DEPTO-BASICO(WS-IDX-DEPTO)
+           MOVE DEPTO-HEXTRA(WS-IDX-DEPTO)
+             TO CKP-DEPTO-HEXTRA(WS-IDX-DEPTO)
+           MOVE DEPTO-SS(WS-IDX-DEPTO)
+             TO CKP-DEPTO-SS(WS-IDX-DEPTO)
+           MOVE DEPTO-OTROS(WS-IDX-DEPTO)
+             TO CKP-DEPTO-OTROS(WS-IDX-DEPTO)
+           MOVE DEPTO-NETO(WS-IDX-DEPTO)
+             TO CKP-DEPTO-NETO(WS-IDX-DEPTO).
+
+       0450-IMPRIMIR-TOTALES.
+           MOVE WS-ACUM-BASICO      TO WS-TOT-EMP-BASICO
+           MOVE WS-ACUM-HEXTRA      TO WS-TOT-EMP-HEXTRA
+           MOVE WS-ACUM-SS          TO WS-TOT-EMP-SS
+           MOVE WS-ACUM-OTROS       TO WS-TOT-EMP-OTROS
+           MOVE WS-ACUM-NETO        TO WS-TOT-EMP-NETO
+           MOVE WS-ACUM-APORTE-PATR TO WS-TOT-EMP-APORTE
+           WRITE REG-RECIBO         FROM WS-TOTALES-TITULO
+           WRITE REG-RECIBO         FROM WS-GUIONES
+           WRITE REG-RECIBO         FROM WS-TOT-BASICO
+           WRITE REG-RECIBO         FROM WS-TOT-HEXTRA
+           WRITE REG-RECIBO         FROM WS-TOT-SS
+           WRITE REG-RECIBO         FROM WS-TOT-OTROS
+           WRITE REG-RECIBO         FROM WS-TOT-NETO
+           WRITE REG-RECIBO         FROM WS-TOT-APORTE-PATR
+           WRITE REG-RECIBO         FROM WS-GUIONES
+           WRITE REG-RECIBO         FROM WS-DEPTOS-TITULO
+           WRITE REG-RECIBO         FROM WS-GUIONES
+           PERFORM 0456-IMPRIMIR-DEPTO
+             VARYING WS-IDX-DEPTO FROM 1 BY 1
+             UNTIL WS-IDX-DEPTO > WS-DEPTO-CANT
+           WRITE REG-RECIBO         FROM WS-GUIONES.
 
+       0456-IMPRIMIR-DEPTO.
+           MOVE DEPTO-COD(WS-IDX-DEPTO)      TO WS-DPT-COD
+           MOVE DEPTO-BASICO(WS-IDX-DEPTO)   TO WS-DPT-BASICO
+           MOVE DEPTO-HEXTRA(WS-IDX-DEPTO)   TO WS-DPT-HEXTRA
+           COMPUTE WS-DPT-DESCUENTOS =
+             DEPTO-SS(WS-IDX-DEPTO) + DEPTO-OTROS(WS-IDX-DEPTO)
+           MOVE DEPTO-NETO(WS-IDX-DEPTO)     TO WS-DPT-NETO
+           WRITE REG-RECIBO         FROM WS-DEPTO-DETALLE.
+
+       0490-CERRAR-RECHAZOS.
+           MOVE WS-EMP-RECHAZADOS   TO WS-RCH-CANTIDAD
+           WRITE REG-RECHAZO        FROM WS-GUIONES
+           WRITE REG-RECHAZO        FROM WS-RCH-TOTAL
+           WRITE REG-RECHAZO        FROM WS-GUIONES.
 
        0600-CERRAR-FICHEROS.
            CLOSE EMPLEADOS
-           CLOSE RECIBO.
+           CLOSE RECIBO
+           CLOSE DEPOSITO
+           CLOSE HISTORICO
+           CLOSE RECHAZOS.
 
        0700-CLOSE-PROGRAM.
            STOP RUN.
